@@ -0,0 +1,87 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. StuLookup.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT idxFile ASSIGN TO "P2OutIdx.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS IDX-KEY
+        FILE STATUS IS IDX-FILE-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD idxFile.
+    01 idxRecord.
+        02 IDX-KEY.
+            03 W-NUMBER-IDX PIC X(10).
+            03 YEAR-IDX PIC 9(4)X.
+            03 SEASON-IDX PIC X(7).
+            03 COURSE-ACR-IDX PIC X(5).
+            03 COURSE-NUM-IDX PIC 9(3)X.
+        02 NAME-IDX PIC X(14).
+        02 COURSE-NAME-IDX PIC X(24).
+        02 RETURN-IDX PIC X.
+WORKING-STORAGE SECTION.
+    01 IDX-FILE-STATUS PIC XX.
+        88 IDX-FILE-OPEN-OK VALUE "00".
+    01 LOOKUP-W-NUMBER PIC X(10).
+    01 LOOKUP-YEAR PIC 9(4)X.
+    01 LOOKUP-SEASON PIC X(7).
+    01 START-KEY.
+        02 START-W-NUMBER PIC X(10).
+        02 START-YEAR PIC 9(4)X.
+        02 START-SEASON PIC X(7).
+        02 START-ACR PIC X(5) VALUE LOW-VALUES.
+        02 START-NUM PIC 9(3)X VALUE LOW-VALUES.
+    01 DONE-CHK PIC X VALUE "N".
+        88 LOOKUP-DONE VALUE "Y".
+    01 FOUND-ANY-CHK PIC X VALUE "N".
+        88 FOUND-ANY VALUE "Y".
+PROCEDURE DIVISION.
+    DISPLAY "STUDENT SCHEDULE LOOKUP".
+    DISPLAY "ENTER W-NUMBER: " WITH NO ADVANCING
+    ACCEPT LOOKUP-W-NUMBER.
+    DISPLAY "ENTER YEAR (4 DIGITS): " WITH NO ADVANCING
+    ACCEPT LOOKUP-YEAR.
+    DISPLAY "ENTER SEASON: " WITH NO ADVANCING
+    ACCEPT LOOKUP-SEASON.
+    OPEN INPUT idxFile.
+    IF IDX-FILE-OPEN-OK
+        MOVE LOOKUP-W-NUMBER TO START-W-NUMBER
+        MOVE LOOKUP-YEAR TO START-YEAR
+        MOVE LOOKUP-SEASON TO START-SEASON
+        MOVE START-KEY TO IDX-KEY
+        START idxFile KEY IS NOT LESS THAN IDX-KEY
+            INVALID KEY
+                MOVE "Y" TO DONE-CHK
+        END-START
+        IF NOT LOOKUP-DONE
+            DISPLAY "  W-NUMBER   YEAR SEASON  ACR   NUM  COURSE NAME"
+            PERFORM subReadNext
+                PERFORM UNTIL LOOKUP-DONE
+                PERFORM subReadNext
+            END-PERFORM
+        END-IF
+        IF NOT FOUND-ANY
+            DISPLAY "NO SCHEDULE RECORDS FOUND FOR THAT STUDENT/TERM"
+        END-IF
+        CLOSE idxFile
+    ELSE
+        DISPLAY "UNABLE TO OPEN P2OutIdx.dat, STATUS = " IDX-FILE-STATUS
+    END-IF.
+    STOP RUN.
+subReadNext.
+    READ idxFile NEXT RECORD
+        AT END
+            MOVE "Y" TO DONE-CHK
+        NOT AT END
+            IF W-NUMBER-IDX NOT = LOOKUP-W-NUMBER
+                OR YEAR-IDX NOT = LOOKUP-YEAR
+                OR SEASON-IDX NOT = LOOKUP-SEASON
+                MOVE "Y" TO DONE-CHK
+            ELSE
+                MOVE "Y" TO FOUND-ANY-CHK
+                DISPLAY "  " W-NUMBER-IDX " " YEAR-IDX " " SEASON-IDX
+                    " " COURSE-ACR-IDX " " COURSE-NUM-IDX " " COURSE-NAME-IDX
+            END-IF
+    END-READ.
