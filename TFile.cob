@@ -5,6 +5,23 @@ INPUT-OUTPUT SECTION.
 FILE-CONTROL.
     SELECT myInFile ASSIGN TO "P2InBackUp.dat".
     SELECT myOutFile ASSIGN TO "P2Out.dat".
+    SELECT newFile ASSIGN TO "P2New.dat".
+    SELECT returnFile ASSIGN TO "P2Return.dat".
+    SELECT rosterFile ASSIGN TO "P2Roster.dat".
+    SELECT exceptionFile ASSIGN TO "P2Except.dat".
+    SELECT OPTIONAL selectFile ASSIGN TO "P2Select.dat"
+        FILE STATUS IS SELECT-FILE-STATUS.
+    SELECT OPTIONAL checkpointFile ASSIGN TO "P2Ckpt.dat"
+        FILE STATUS IS CKPT-FILE-STATUS.
+    SELECT catalogFile ASSIGN TO "P2Catalog.dat".
+    SELECT courseFlagFile ASSIGN TO "P2CrsFlag.dat".
+    SELECT dupFile ASSIGN TO "P2Dup.dat".
+    SELECT idxFile ASSIGN TO "P2OutIdx.dat"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS IDX-KEY
+        FILE STATUS IS IDX-FILE-STATUS.
+    SELECT dupKeyStoreFile ASSIGN TO "P2DupKeyStore.dat".
 DATA DIVISION.
 FILE SECTION.
 FD myInFile.
@@ -21,7 +38,7 @@ FD myOutFile.
     01 outRecord.
         02 NAME-OUT PIC X(14).
         02 W-NUMBER-OUT PIC X(10).
-        02 SEASON-IN PIC X(7).
+        02 SEASON-OUT PIC X(7).
         02 YEAR-OUT PIC 9(4)X.
         02 COURSE-ACR-OUT PIC X(5).
         02 COURSE-NUM-OUT PIC 9(3)X.
@@ -29,21 +46,273 @@ FD myOutFile.
         02 RETURN-OUT PIC X.
     01 outRecord-two.
         02 SCHOOL-NAME-OUT PIC X(22).
+        02 RUN-DATE-OUT PIC 9(8).
+        02 SEASON-PROCESSED-OUT PIC X(7).
+        02 YEAR-PROCESSED-OUT PIC 9(4)X.
+    01 outRecord-three.
+        02 TRAILER-ID-OUT PIC X(7) VALUE "TRAILER".
+        02 RECORD-COUNT-OUT PIC 9(6).
+        02 RUN-DATE-TRAILER-OUT PIC 9(8).
+        02 SEASON-PROCESSED-TRAILER-OUT PIC X(7).
+        02 YEAR-PROCESSED-TRAILER-OUT PIC 9(4)X.
+FD newFile.
+    01 newRecord.
+        02 NAME-NEW PIC X(14).
+        02 W-NUMBER-NEW PIC X(10).
+        02 SEASON-NEW PIC X(7).
+        02 YEAR-NEW PIC 9(4)X.
+        02 COURSE-ACR-NEW PIC X(5).
+        02 COURSE-NUM-NEW PIC 9(3)X.
+        02 COURSE-NAME-NEW PIC X(24).
+        02 RETURN-NEW PIC X.
+    01 newRecord-two.
+        02 SCHOOL-NAME-NEW PIC X(22).
+FD returnFile.
+    01 returnRecord.
+        02 NAME-RET PIC X(14).
+        02 W-NUMBER-RET PIC X(10).
+        02 SEASON-RET PIC X(7).
+        02 YEAR-RET PIC 9(4)X.
+        02 COURSE-ACR-RET PIC X(5).
+        02 COURSE-NUM-RET PIC 9(3)X.
+        02 COURSE-NAME-RET PIC X(24).
+        02 RETURN-RET PIC X.
+    01 returnRecord-two.
+        02 SCHOOL-NAME-RET PIC X(22).
+FD rosterFile.
+    01 rosterRecord.
+        02 W-NUMBER-ROSTER PIC X(10).
+FD exceptionFile.
+    01 exceptionRecord.
+        02 NAME-EXC PIC X(14).
+        02 W-NUMBER-EXC PIC X(10).
+        02 SEASON-EXC PIC X(7).
+        02 YEAR-EXC PIC 9(4)X.
+        02 COURSE-ACR-EXC PIC X(5).
+        02 COURSE-NUM-EXC PIC 9(3)X.
+        02 COURSE-NAME-EXC PIC X(24).
+        02 RETURN-EXC PIC X.
+        02 REASON-CODE-EXC PIC X(20).
+FD selectFile.
+    01 selectRecord.
+        02 SEASON-SEL PIC X(7).
+        02 YEAR-SEL PIC 9(4)X.
+FD checkpointFile.
+    01 checkpointRecord.
+        02 CKPT-W-NUMBER PIC X(10).
+        02 CKPT-SEASON PIC X(7).
+        02 CKPT-YEAR PIC 9(4)X.
+        02 CKPT-READ-COUNT PIC 9(6).
+        02 CKPT-WRITTEN-COUNT PIC 9(6).
+FD catalogFile.
+    01 catalogRecord.
+        02 CATALOG-ACR PIC X(5).
+        02 CATALOG-NUM PIC 9(3)X.
+        02 CATALOG-NAME PIC X(24).
+FD courseFlagFile.
+    01 courseFlagRecord.
+        02 COURSE-ACR-FLAG PIC X(5).
+        02 COURSE-NUM-FLAG PIC 9(3)X.
+        02 COURSE-NAME-FLAG PIC X(24).
+        02 REASON-CODE-FLAG PIC X(20) VALUE "NOT IN CATALOG".
+FD dupFile.
+    01 dupRecord.
+        02 NAME-DUP PIC X(14).
+        02 W-NUMBER-DUP PIC X(10).
+        02 SEASON-DUP PIC X(7).
+        02 YEAR-DUP PIC 9(4)X.
+        02 COURSE-ACR-DUP PIC X(5).
+        02 COURSE-NUM-DUP PIC 9(3)X.
+        02 COURSE-NAME-DUP PIC X(24).
+        02 RETURN-DUP PIC X.
+        02 REASON-CODE-DUP PIC X(20) VALUE "DUPLICATE ENROLLMENT".
+FD idxFile.
+    01 idxRecord.
+        02 IDX-KEY.
+            03 W-NUMBER-IDX PIC X(10).
+            03 YEAR-IDX PIC 9(4)X.
+            03 SEASON-IDX PIC X(7).
+            03 COURSE-ACR-IDX PIC X(5).
+            03 COURSE-NUM-IDX PIC 9(3)X.
+        02 NAME-IDX PIC X(14).
+        02 COURSE-NAME-IDX PIC X(24).
+        02 RETURN-IDX PIC X.
+FD dupKeyStoreFile.
+    01 dupKeyStoreRecord.
+        02 DUP-KEY-STORE-WNUM PIC X(10).
+        02 DUP-KEY-STORE-SEASON PIC X(7).
+        02 DUP-KEY-STORE-YEAR PIC 9(4)X.
+        02 DUP-KEY-STORE-ACR PIC X(5).
+        02 DUP-KEY-STORE-NUM PIC 9(3)X.
 WORKING-STORAGE SECTION.
+    01 SELECT-FILE-STATUS PIC XX.
+    01 FILTER-ACTIVE-CHK PIC X VALUE "N".
+        88 FILTER-ACTIVE VALUE "Y".
+    01 FILTER-SEASON PIC X(7).
+    01 FILTER-YEAR PIC 9(4)X.
+    01 CKPT-FILE-STATUS PIC XX.
+    01 RESTART-MODE-CHK PIC X VALUE "N".
+        88 RESTART-MODE VALUE "Y".
+    01 CKPT-INTERVAL PIC 9(4) COMP VALUE 1.
+    01 CKPT-QUOTIENT PIC 9(6) COMP.
+    01 CKPT-REMAINDER PIC 9(4) COMP.
+    01 SKIP-COUNT PIC 9(6) VALUE ZERO.
+    01 SKIP-IDX PIC 9(6) COMP.
     01 LOOP-CHK PIC X VALUE "F".
+    01 REC-COUNT PIC 9(6) VALUE ZERO.
+    01 RETURN-FLAG-CHK PIC X.
+        88 IS-RETURNING-STUDENT VALUE "Y".
+    01 ROSTER-EOF-CHK PIC X VALUE "F".
+    01 WNUM-FOUND-CHK PIC X VALUE "N".
+        88 WNUM-FOUND VALUE "Y".
+    01 ROSTER-TABLE.
+        02 ROSTER-ENTRY OCCURS 2000 TIMES INDEXED BY ROSTER-IDX.
+            03 W-NUMBER-ROSTER-TBL PIC X(10).
+    01 ROSTER-COUNT PIC 9(4) COMP VALUE ZERO.
+    01 READ-COUNT PIC 9(6) VALUE ZERO.
+    01 TERM-TALLY-TABLE.
+        02 TERM-TALLY OCCURS 50 TIMES INDEXED BY TERM-IDX.
+            03 TERM-SEASON-TALLY PIC X(7).
+            03 TERM-YEAR-TALLY PIC 9(4)X.
+            03 TERM-COUNT-TALLY PIC 9(6) COMP.
+    01 TERM-TALLY-COUNT PIC 9(4) COMP VALUE ZERO.
+    01 COURSE-TALLY-TABLE.
+        02 COURSE-TALLY OCCURS 100 TIMES INDEXED BY COURSE-IDX.
+            03 COURSE-ACR-TALLY PIC X(5).
+            03 COURSE-COUNT-TALLY PIC 9(6) COMP.
+    01 COURSE-TALLY-COUNT PIC 9(4) COMP VALUE ZERO.
+    01 CATALOG-EOF-CHK PIC X VALUE "F".
+    01 CATALOG-FOUND-CHK PIC X VALUE "N".
+        88 CATALOG-FOUND VALUE "Y".
+    01 CATALOG-TABLE.
+        02 CATALOG-ENTRY OCCURS 500 TIMES INDEXED BY CATALOG-IDX.
+            03 CATALOG-ACR-TBL PIC X(5).
+            03 CATALOG-NUM-TBL PIC 9(3)X.
+            03 CATALOG-NAME-TBL PIC X(24).
+    01 CATALOG-COUNT PIC 9(4) COMP VALUE ZERO.
+    01 DUP-FOUND-CHK PIC X VALUE "N".
+        88 DUP-FOUND VALUE "Y".
+    01 DUP-KEY-TABLE.
+        02 DUP-KEY-ENTRY OCCURS 3000 TIMES INDEXED BY DUP-IDX.
+            03 DUP-KEY-WNUM PIC X(10).
+            03 DUP-KEY-SEASON PIC X(7).
+            03 DUP-KEY-YEAR PIC 9(4)X.
+            03 DUP-KEY-ACR PIC X(5).
+            03 DUP-KEY-NUM PIC 9(3)X.
+    01 DUP-KEY-COUNT PIC 9(4) COMP VALUE ZERO.
+    01 DUP-KEY-STORE-EOF-CHK PIC X VALUE "F".
+    01 IDX-FILE-STATUS PIC XX.
+    01 RUN-DATE-WS PIC 9(8).
 PROCEDURE DIVISION.
+    ACCEPT RUN-DATE-WS FROM DATE YYYYMMDD
+    PERFORM subLoadRoster
+    PERFORM subLoadCatalog
+    PERFORM subLoadSelection
+    PERFORM subLoadCheckpoint
     OPEN INPUT myInFile.
-    OPEN OUTPUT myOutFile.
-    MOVE "HOKKAIDO NINJA ACADEMY" TO outRecord-two
-    WRITE outRecord-two
+    IF RESTART-MODE
+        OPEN EXTEND myOutFile
+        OPEN EXTEND newFile
+        OPEN EXTEND returnFile
+        OPEN EXTEND exceptionFile
+        OPEN EXTEND courseFlagFile
+        OPEN EXTEND dupFile
+        OPEN I-O idxFile
+        PERFORM subLoadDupKeyStore
+        OPEN EXTEND dupKeyStoreFile
+        MOVE CKPT-READ-COUNT TO READ-COUNT
+        MOVE CKPT-WRITTEN-COUNT TO REC-COUNT
+        PERFORM subSkipOneRecord
+            VARYING SKIP-IDX FROM 1 BY 1 UNTIL SKIP-IDX > SKIP-COUNT
+        DISPLAY "RESTART MODE - SEASON/YEAR AND COURSE-ACR BREAKDOWN "
+            "BELOW REFLECTS ONLY RECORDS PROCESSED AFTER THE "
+            "CHECKPOINT, NOT THE FULL RUN"
+    ELSE
+        OPEN OUTPUT myOutFile
+        OPEN OUTPUT newFile
+        OPEN OUTPUT returnFile
+        OPEN OUTPUT exceptionFile
+        OPEN OUTPUT courseFlagFile
+        OPEN OUTPUT dupFile
+        OPEN OUTPUT idxFile
+        OPEN OUTPUT dupKeyStoreFile
+        MOVE "HOKKAIDO NINJA ACADEMY" TO SCHOOL-NAME-OUT
+        MOVE RUN-DATE-WS TO RUN-DATE-OUT
+        IF FILTER-ACTIVE
+            MOVE FILTER-SEASON TO SEASON-PROCESSED-OUT
+            MOVE FILTER-YEAR TO YEAR-PROCESSED-OUT
+        ELSE
+            MOVE "ALL" TO SEASON-PROCESSED-OUT
+            MOVE ZERO TO YEAR-PROCESSED-OUT
+        END-IF
+        WRITE outRecord-two
+        MOVE "HOKKAIDO NINJA ACADEMY" TO newRecord-two
+        WRITE newRecord-two
+        MOVE "HOKKAIDO NINJA ACADEMY" TO returnRecord-two
+        WRITE returnRecord-two
+    END-IF.
     PERFORM subRead
         PERFORM UNTIL LOOP-CHK = "T"
-        MOVE NAME-IN to NAME-OUT
-        WRITE outRecord
+        IF FILTER-ACTIVE
+            AND (SEASON-IN NOT = FILTER-SEASON OR YEAR-IN NOT = FILTER-YEAR)
+            CONTINUE
+        ELSE
+            PERFORM subValidateWNumber
+            IF WNUM-FOUND
+                MOVE NAME-IN TO NAME-OUT
+                MOVE W-NUMBER-IN TO W-NUMBER-OUT
+                MOVE SEASON-IN TO SEASON-OUT
+                MOVE YEAR-IN TO YEAR-OUT
+                MOVE COURSE-ACR-IN TO COURSE-ACR-OUT
+                MOVE COURSE-NUM-IN TO COURSE-NUM-OUT
+                MOVE COURSE-NAME-IN TO COURSE-NAME-OUT
+                MOVE RETURN-IN TO RETURN-OUT
+                PERFORM subValidateCatalog
+                IF CATALOG-FOUND
+                    MOVE CATALOG-NAME-TBL(CATALOG-IDX) TO COURSE-NAME-OUT
+                ELSE
+                    PERFORM subWriteCourseFlag
+                END-IF
+                PERFORM subCheckDuplicate
+                IF DUP-FOUND
+                    PERFORM subWriteDuplicate
+                ELSE
+                    PERFORM subRememberKey
+                    WRITE outRecord
+                    ADD 1 TO REC-COUNT
+                    PERFORM subWriteIndex
+                    PERFORM subSplit
+                    PERFORM subTallyTerm
+                    PERFORM subTallyCourse
+                END-IF
+            ELSE
+                PERFORM subWriteException
+            END-IF
+        END-IF
+        PERFORM subCheckpoint
         PERFORM subRead
     END-PERFORM.
+    MOVE REC-COUNT TO RECORD-COUNT-OUT
+    MOVE RUN-DATE-WS TO RUN-DATE-TRAILER-OUT
+    IF FILTER-ACTIVE
+        MOVE FILTER-SEASON TO SEASON-PROCESSED-TRAILER-OUT
+        MOVE FILTER-YEAR TO YEAR-PROCESSED-TRAILER-OUT
+    ELSE
+        MOVE "ALL" TO SEASON-PROCESSED-TRAILER-OUT
+        MOVE ZERO TO YEAR-PROCESSED-TRAILER-OUT
+    END-IF
+    WRITE outRecord-three
+    PERFORM subPrintSummary
+    PERFORM subClearCheckpoint
     CLOSE myInFile.
     CLOSE myOutFile.
+    CLOSE newFile.
+    CLOSE returnFile.
+    CLOSE exceptionFile.
+    CLOSE courseFlagFile.
+    CLOSE dupFile.
+    CLOSE idxFile.
+    CLOSE dupKeyStoreFile.
 STOP RUN.
 subRead.
     READ myInFile
@@ -51,4 +320,285 @@ subRead.
         MOVE "T" TO LOOP-CHK
     NOT AT END
         DISPLAY "NAME-IN = ", NAME-IN
-    END-READ.
\ No newline at end of file
+        ADD 1 TO READ-COUNT
+    END-READ.
+subTallyTerm.
+    SET TERM-IDX TO 1
+    SEARCH TERM-TALLY VARYING TERM-IDX
+        AT END
+            IF TERM-TALLY-COUNT NOT < 50
+                DISPLAY "TERM-TALLY TABLE FULL - MORE THAN 50 DISTINCT "
+                    "SEASON/YEAR COMBINATIONS IN THIS RUN, INCREASE "
+                    "TERM-TALLY-TABLE OCCURS AND RECOMPILE"
+                STOP RUN
+            END-IF
+            ADD 1 TO TERM-TALLY-COUNT
+            SET TERM-IDX TO TERM-TALLY-COUNT
+            MOVE SEASON-IN TO TERM-SEASON-TALLY(TERM-IDX)
+            MOVE YEAR-IN TO TERM-YEAR-TALLY(TERM-IDX)
+            MOVE 1 TO TERM-COUNT-TALLY(TERM-IDX)
+        WHEN TERM-IDX NOT > TERM-TALLY-COUNT
+            AND TERM-SEASON-TALLY(TERM-IDX) = SEASON-IN
+            AND TERM-YEAR-TALLY(TERM-IDX) = YEAR-IN
+            ADD 1 TO TERM-COUNT-TALLY(TERM-IDX)
+    END-SEARCH.
+subTallyCourse.
+    SET COURSE-IDX TO 1
+    SEARCH COURSE-TALLY VARYING COURSE-IDX
+        AT END
+            IF COURSE-TALLY-COUNT NOT < 100
+                DISPLAY "COURSE-TALLY TABLE FULL - MORE THAN 100 DISTINCT "
+                    "COURSE-ACR VALUES IN THIS RUN, INCREASE "
+                    "COURSE-TALLY-TABLE OCCURS AND RECOMPILE"
+                STOP RUN
+            END-IF
+            ADD 1 TO COURSE-TALLY-COUNT
+            SET COURSE-IDX TO COURSE-TALLY-COUNT
+            MOVE COURSE-ACR-IN TO COURSE-ACR-TALLY(COURSE-IDX)
+            MOVE 1 TO COURSE-COUNT-TALLY(COURSE-IDX)
+        WHEN COURSE-IDX NOT > COURSE-TALLY-COUNT
+            AND COURSE-ACR-TALLY(COURSE-IDX) = COURSE-ACR-IN
+            ADD 1 TO COURSE-COUNT-TALLY(COURSE-IDX)
+    END-SEARCH.
+subPrintSummary.
+    DISPLAY "====================================================".
+    DISPLAY "TFile RUN-CONTROL SUMMARY".
+    DISPLAY "RECORDS READ    = " READ-COUNT.
+    DISPLAY "RECORDS WRITTEN = " REC-COUNT.
+    DISPLAY "BREAKDOWN BY SEASON/YEAR".
+    PERFORM subPrintTermSummary
+        VARYING TERM-IDX FROM 1 BY 1 UNTIL TERM-IDX > TERM-TALLY-COUNT.
+    DISPLAY "BREAKDOWN BY COURSE-ACR".
+    PERFORM subPrintCourseSummary
+        VARYING COURSE-IDX FROM 1 BY 1 UNTIL COURSE-IDX > COURSE-TALLY-COUNT.
+    DISPLAY "====================================================".
+subPrintTermSummary.
+    DISPLAY "  " TERM-SEASON-TALLY(TERM-IDX) " " TERM-YEAR-TALLY(TERM-IDX)
+        " = " TERM-COUNT-TALLY(TERM-IDX).
+subPrintCourseSummary.
+    DISPLAY "  " COURSE-ACR-TALLY(COURSE-IDX) " = " COURSE-COUNT-TALLY(COURSE-IDX).
+subLoadRoster.
+    OPEN INPUT rosterFile.
+    PERFORM subReadRoster
+        PERFORM UNTIL ROSTER-EOF-CHK = "T"
+        IF ROSTER-COUNT NOT < 2000
+            DISPLAY "ROSTER TABLE FULL - P2Roster.dat HAS MORE THAN 2000 "
+                "ENTRIES, INCREASE ROSTER-TABLE OCCURS AND RECOMPILE"
+            STOP RUN
+        END-IF
+        ADD 1 TO ROSTER-COUNT
+        MOVE W-NUMBER-ROSTER TO W-NUMBER-ROSTER-TBL(ROSTER-COUNT)
+        PERFORM subReadRoster
+    END-PERFORM.
+    CLOSE rosterFile.
+subReadRoster.
+    READ rosterFile
+    AT END
+        MOVE "T" TO ROSTER-EOF-CHK
+    END-READ.
+subLoadCatalog.
+    OPEN INPUT catalogFile.
+    PERFORM subReadCatalog
+        PERFORM UNTIL CATALOG-EOF-CHK = "T"
+        IF CATALOG-COUNT NOT < 500
+            DISPLAY "CATALOG TABLE FULL - P2Catalog.dat HAS MORE THAN 500 "
+                "ENTRIES, INCREASE CATALOG-TABLE OCCURS AND RECOMPILE"
+            STOP RUN
+        END-IF
+        ADD 1 TO CATALOG-COUNT
+        MOVE CATALOG-ACR TO CATALOG-ACR-TBL(CATALOG-COUNT)
+        MOVE CATALOG-NUM TO CATALOG-NUM-TBL(CATALOG-COUNT)
+        MOVE CATALOG-NAME TO CATALOG-NAME-TBL(CATALOG-COUNT)
+        PERFORM subReadCatalog
+    END-PERFORM.
+    CLOSE catalogFile.
+subReadCatalog.
+    READ catalogFile
+    AT END
+        MOVE "T" TO CATALOG-EOF-CHK
+    END-READ.
+subValidateCatalog.
+    MOVE "N" TO CATALOG-FOUND-CHK
+    SET CATALOG-IDX TO 1
+    SEARCH CATALOG-ENTRY VARYING CATALOG-IDX
+        AT END
+            MOVE "N" TO CATALOG-FOUND-CHK
+        WHEN CATALOG-IDX NOT > CATALOG-COUNT
+            AND CATALOG-ACR-TBL(CATALOG-IDX) = COURSE-ACR-IN
+            AND CATALOG-NUM-TBL(CATALOG-IDX) = COURSE-NUM-IN
+            MOVE "Y" TO CATALOG-FOUND-CHK
+    END-SEARCH.
+subWriteCourseFlag.
+    MOVE COURSE-ACR-IN TO COURSE-ACR-FLAG
+    MOVE COURSE-NUM-IN TO COURSE-NUM-FLAG
+    MOVE COURSE-NAME-IN TO COURSE-NAME-FLAG
+    WRITE courseFlagRecord.
+subCheckDuplicate.
+    MOVE "N" TO DUP-FOUND-CHK
+    SET DUP-IDX TO 1
+    SEARCH DUP-KEY-ENTRY VARYING DUP-IDX
+        AT END
+            MOVE "N" TO DUP-FOUND-CHK
+        WHEN DUP-IDX NOT > DUP-KEY-COUNT
+            AND DUP-KEY-WNUM(DUP-IDX) = W-NUMBER-IN
+            AND DUP-KEY-SEASON(DUP-IDX) = SEASON-IN
+            AND DUP-KEY-YEAR(DUP-IDX) = YEAR-IN
+            AND DUP-KEY-ACR(DUP-IDX) = COURSE-ACR-IN
+            AND DUP-KEY-NUM(DUP-IDX) = COURSE-NUM-IN
+            MOVE "Y" TO DUP-FOUND-CHK
+    END-SEARCH.
+subRememberKey.
+    IF DUP-KEY-COUNT NOT < 3000
+        DISPLAY "DUP-KEY TABLE FULL - MORE THAN 3000 DISTINCT "
+            "ENROLLMENT KEYS IN THIS RUN, INCREASE DUP-KEY-TABLE "
+            "OCCURS AND RECOMPILE"
+        STOP RUN
+    END-IF
+    ADD 1 TO DUP-KEY-COUNT
+    SET DUP-IDX TO DUP-KEY-COUNT
+    MOVE W-NUMBER-IN TO DUP-KEY-WNUM(DUP-IDX)
+    MOVE SEASON-IN TO DUP-KEY-SEASON(DUP-IDX)
+    MOVE YEAR-IN TO DUP-KEY-YEAR(DUP-IDX)
+    MOVE COURSE-ACR-IN TO DUP-KEY-ACR(DUP-IDX)
+    MOVE COURSE-NUM-IN TO DUP-KEY-NUM(DUP-IDX)
+    MOVE W-NUMBER-IN TO DUP-KEY-STORE-WNUM
+    MOVE SEASON-IN TO DUP-KEY-STORE-SEASON
+    MOVE YEAR-IN TO DUP-KEY-STORE-YEAR
+    MOVE COURSE-ACR-IN TO DUP-KEY-STORE-ACR
+    MOVE COURSE-NUM-IN TO DUP-KEY-STORE-NUM
+    WRITE dupKeyStoreRecord.
+subWriteDuplicate.
+    MOVE NAME-IN TO NAME-DUP
+    MOVE W-NUMBER-IN TO W-NUMBER-DUP
+    MOVE SEASON-IN TO SEASON-DUP
+    MOVE YEAR-IN TO YEAR-DUP
+    MOVE COURSE-ACR-IN TO COURSE-ACR-DUP
+    MOVE COURSE-NUM-IN TO COURSE-NUM-DUP
+    MOVE COURSE-NAME-OUT TO COURSE-NAME-DUP
+    MOVE RETURN-IN TO RETURN-DUP
+    WRITE dupRecord.
+subLoadSelection.
+    OPEN INPUT selectFile.
+    IF SELECT-FILE-STATUS = "00"
+        READ selectFile
+            NOT AT END
+                MOVE "Y" TO FILTER-ACTIVE-CHK
+                MOVE SEASON-SEL TO FILTER-SEASON
+                MOVE YEAR-SEL TO FILTER-YEAR
+        END-READ
+        CLOSE selectFile
+    END-IF.
+subLoadCheckpoint.
+    OPEN INPUT checkpointFile.
+    IF CKPT-FILE-STATUS = "00"
+        READ checkpointFile
+            NOT AT END
+                MOVE "Y" TO RESTART-MODE-CHK
+                MOVE CKPT-READ-COUNT TO SKIP-COUNT
+        END-READ
+        CLOSE checkpointFile
+    END-IF.
+subSkipOneRecord.
+    READ myInFile
+    AT END
+        MOVE "T" TO LOOP-CHK
+    END-READ.
+subLoadDupKeyStore.
+    OPEN INPUT dupKeyStoreFile.
+    PERFORM subReadDupKeyStore
+        PERFORM UNTIL DUP-KEY-STORE-EOF-CHK = "T"
+        IF DUP-KEY-COUNT NOT < 3000
+            DISPLAY "DUP-KEY TABLE FULL - MORE THAN 3000 DISTINCT "
+                "ENROLLMENT KEYS BEFORE THIS RESTART, INCREASE "
+                "DUP-KEY-TABLE OCCURS AND RECOMPILE"
+            STOP RUN
+        END-IF
+        ADD 1 TO DUP-KEY-COUNT
+        MOVE DUP-KEY-STORE-WNUM TO DUP-KEY-WNUM(DUP-KEY-COUNT)
+        MOVE DUP-KEY-STORE-SEASON TO DUP-KEY-SEASON(DUP-KEY-COUNT)
+        MOVE DUP-KEY-STORE-YEAR TO DUP-KEY-YEAR(DUP-KEY-COUNT)
+        MOVE DUP-KEY-STORE-ACR TO DUP-KEY-ACR(DUP-KEY-COUNT)
+        MOVE DUP-KEY-STORE-NUM TO DUP-KEY-NUM(DUP-KEY-COUNT)
+        PERFORM subReadDupKeyStore
+    END-PERFORM.
+    CLOSE dupKeyStoreFile.
+subReadDupKeyStore.
+    READ dupKeyStoreFile
+    AT END
+        MOVE "T" TO DUP-KEY-STORE-EOF-CHK
+    END-READ.
+subClearCheckpoint.
+    OPEN OUTPUT checkpointFile
+    CLOSE checkpointFile.
+subCheckpoint.
+    DIVIDE READ-COUNT BY CKPT-INTERVAL
+        GIVING CKPT-QUOTIENT REMAINDER CKPT-REMAINDER
+    IF CKPT-REMAINDER = 0
+        PERFORM subWriteCheckpoint
+    END-IF.
+subWriteCheckpoint.
+    OPEN OUTPUT checkpointFile.
+    MOVE W-NUMBER-IN TO CKPT-W-NUMBER
+    MOVE SEASON-IN TO CKPT-SEASON
+    MOVE YEAR-IN TO CKPT-YEAR
+    MOVE READ-COUNT TO CKPT-READ-COUNT
+    MOVE REC-COUNT TO CKPT-WRITTEN-COUNT
+    WRITE checkpointRecord
+    CLOSE checkpointFile.
+subValidateWNumber.
+    MOVE "N" TO WNUM-FOUND-CHK
+    SET ROSTER-IDX TO 1
+    SEARCH ROSTER-ENTRY
+        AT END
+            MOVE "N" TO WNUM-FOUND-CHK
+        WHEN ROSTER-IDX NOT > ROSTER-COUNT
+            AND W-NUMBER-ROSTER-TBL(ROSTER-IDX) = W-NUMBER-IN
+            MOVE "Y" TO WNUM-FOUND-CHK
+    END-SEARCH.
+subWriteException.
+    MOVE NAME-IN TO NAME-EXC
+    MOVE W-NUMBER-IN TO W-NUMBER-EXC
+    MOVE SEASON-IN TO SEASON-EXC
+    MOVE YEAR-IN TO YEAR-EXC
+    MOVE COURSE-ACR-IN TO COURSE-ACR-EXC
+    MOVE COURSE-NUM-IN TO COURSE-NUM-EXC
+    MOVE COURSE-NAME-IN TO COURSE-NAME-EXC
+    MOVE RETURN-IN TO RETURN-EXC
+    MOVE "W-NUMBER NOT ON ROSTER" TO REASON-CODE-EXC
+    WRITE exceptionRecord.
+subWriteIndex.
+    MOVE W-NUMBER-IN TO W-NUMBER-IDX
+    MOVE YEAR-IN TO YEAR-IDX
+    MOVE SEASON-IN TO SEASON-IDX
+    MOVE COURSE-ACR-IN TO COURSE-ACR-IDX
+    MOVE COURSE-NUM-IN TO COURSE-NUM-IDX
+    MOVE NAME-IN TO NAME-IDX
+    MOVE COURSE-NAME-OUT TO COURSE-NAME-IDX
+    MOVE RETURN-IN TO RETURN-IDX
+    WRITE idxRecord
+        INVALID KEY
+            DISPLAY "IDX WRITE FAILED FOR " W-NUMBER-IDX
+    END-WRITE.
+subSplit.
+    MOVE RETURN-IN TO RETURN-FLAG-CHK
+    IF IS-RETURNING-STUDENT
+        MOVE NAME-IN TO NAME-RET
+        MOVE W-NUMBER-IN TO W-NUMBER-RET
+        MOVE SEASON-IN TO SEASON-RET
+        MOVE YEAR-IN TO YEAR-RET
+        MOVE COURSE-ACR-IN TO COURSE-ACR-RET
+        MOVE COURSE-NUM-IN TO COURSE-NUM-RET
+        MOVE COURSE-NAME-OUT TO COURSE-NAME-RET
+        MOVE RETURN-IN TO RETURN-RET
+        WRITE returnRecord
+    ELSE
+        MOVE NAME-IN TO NAME-NEW
+        MOVE W-NUMBER-IN TO W-NUMBER-NEW
+        MOVE SEASON-IN TO SEASON-NEW
+        MOVE YEAR-IN TO YEAR-NEW
+        MOVE COURSE-ACR-IN TO COURSE-ACR-NEW
+        MOVE COURSE-NUM-IN TO COURSE-NUM-NEW
+        MOVE COURSE-NAME-OUT TO COURSE-NAME-NEW
+        MOVE RETURN-IN TO RETURN-NEW
+        WRITE newRecord
+    END-IF.
